@@ -0,0 +1,25 @@
+000100*--------------------------------------------------------------*
+000200*    AUDREC.CPY
+000300*    AUDIT TRAIL RECORD WRITTEN BY 750-WRITE-AUDIT-RECORD.  ONE
+000400*    LINE PER RUN RECORDING WHO RAN IT, WHEN, WHAT PARAMETERS
+000500*    WERE IN EFFECT, AND WHAT RESULT IT PRODUCED.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  -----------------------------------------
+001000*    2026-08-08 RA    ORIGINAL.
+001050*    2026-08-08 RA    RENAMED AUD-RUN-TIME TO AUD-START-TIME AND
+001060*                      ADDED AUD-END-TIME SO THE AUDIT TRAIL
+001070*                      CARRIES BOTH ENDS OF THE RUN, NOT JUST
+001080*                      WHEN IT STARTED.
+001100*--------------------------------------------------------------*
+001200 01  AUDIT-LOG-RECORD.
+001300     05  AUD-RUN-DATE               PIC 9(08).
+001400     05  AUD-START-TIME             PIC 9(06).
+001450     05  AUD-END-TIME               PIC 9(06).
+001500     05  AUD-OPERATOR-ID            PIC X(08).
+001600     05  AUD-SUBMITTING-JOB-ID      PIC X(08).
+001700     05  AUD-BATCH-CUTOFF           PIC 9(05).
+001800     05  AUD-COUNTER-REACHED        PIC 9(05).
+001900     05  AUD-RESULT                 PIC 9(09).
+002000     05  FILLER                     PIC X(25).
