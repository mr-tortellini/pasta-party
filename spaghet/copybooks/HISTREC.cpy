@@ -0,0 +1,22 @@
+000100*--------------------------------------------------------------*
+000200*    HISTREC.CPY
+000300*    ONE RECORD PER RUN OF SPAGHETTI-CODE, APPENDED TO THE
+000400*    RESULT HISTORY FILE SO THE DAILY TOTAL SURVIVES PAST THE
+000500*    JOB LOG.  ALSO READ BY SPAGHETTI-TREND FOR THE WEEKLY AND
+000600*    MONTHLY SUMMARY REPORT.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  -----------------------------------------
+001100*    2026-08-08 RA    ORIGINAL.
+001150*    2026-08-08 RA    ADDED PER-SHIFT SUBTOTALS ALONGSIDE THE
+001160*                      GRAND TOTAL FOR MULTI-SHIFT BATCHES.
+001200*--------------------------------------------------------------*
+001300 01  RESULT-HISTORY-RECORD.
+001400     05  HIST-RUN-DATE                PIC 9(08).
+001500     05  HIST-COUNTER-REACHED          PIC 9(05).
+001600     05  HIST-RESULT                   PIC 9(09).
+001620     05  HIST-SHIFT-1-TOTAL             PIC 9(09).
+001640     05  HIST-SHIFT-2-TOTAL             PIC 9(09).
+001660     05  HIST-SHIFT-3-TOTAL             PIC 9(09).
+001700     05  FILLER                        PIC X(31) VALUE SPACES.
