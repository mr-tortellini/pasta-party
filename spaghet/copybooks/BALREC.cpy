@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200*    BALREC.CPY
+000300*    ONE-RECORD CONTROL TOTAL SUPPLIED BY THE UPSTREAM ORDER
+000400*    ENTRY FEED, READ BY 480-RECONCILE-CONTROL-TOTAL SO TODAY'S
+000500*    WS-RESULT CAN BE PROVED AGAINST AN INDEPENDENT SOURCE.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  -----------------------------------------
+001000*    2026-08-08 RA    ORIGINAL.
+001100*--------------------------------------------------------------*
+001200 01  BALANCING-RECORD.
+001300     05  BAL-RUN-DATE               PIC 9(08).
+001400     05  BAL-CONTROL-TOTAL          PIC 9(09).
+001500     05  FILLER                     PIC X(63).
