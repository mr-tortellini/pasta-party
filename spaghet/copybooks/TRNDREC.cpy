@@ -0,0 +1,21 @@
+000100*--------------------------------------------------------------*
+000200*    TRNDREC.CPY
+000300*    TREND REPORT RECORD WRITTEN BY SPAGHETTI-TREND.  ONE LINE
+000400*    PER RUN (DAY-OVER-DAY CHANGE), PER MONTH, PER WEEK-OF-MONTH,
+000500*    PLUS A CLOSING RUN-COUNT LINE FOR THE WHOLE HISTORY FILE.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  -----------------------------------------
+001000*    2026-08-08 RA    ORIGINAL.
+001050*    2026-08-08 RA    FILLER WAS ONE BYTE SHORT OF THE REPO'S OWN
+001060*                      80-BYTE CONVENTION FOR THESE RECORDS -
+001070*                      WIDENED TO PIC X(40).
+001100*--------------------------------------------------------------*
+001200 01  TREND-REPORT-RECORD.
+001300     05  TRND-REPORT-TYPE           PIC X(07).
+001400     05  TRND-PERIOD                PIC X(08).
+001500     05  TRND-TOTAL                 PIC 9(10).
+001600     05  TRND-RUN-COUNT             PIC 9(05).
+001700     05  TRND-CHANGE                PIC S9(10).
+001800     05  FILLER                     PIC X(40).
