@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------*
+000200*    REJREC.CPY
+000300*    REJECT REPORT RECORD FOR LOTS THAT FAIL EDIT IN
+000400*    275-EDIT-LOT-RECORD OR OVERFLOW THE ACCUMULATOR IN
+000500*    300-CALCULATE.  ONE LINE PER REJECTED LOT.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  -----------------------------------------
+001000*    2026-08-08 RA    ORIGINAL.
+001100*--------------------------------------------------------------*
+001200 01  REJECT-REPORT-RECORD.
+001300     05  REJ-LOT-NUMBER               PIC 9(05).
+001400     05  REJ-ITEM-CODE                 PIC X(10).
+001500     05  REJ-QUANTITY                  PIC X(07).
+001600     05  REJ-REASON-CODE               PIC X(04).
+001700     05  REJ-REASON-TEXT               PIC X(30).
+001800     05  FILLER                        PIC X(24).
