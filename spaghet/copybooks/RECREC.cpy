@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------*
+000200*    RECREC.CPY
+000300*    RECONCILIATION REPORT RECORD WRITTEN BY
+000400*    480-RECONCILE-CONTROL-TOTAL.  ONE LINE PER RUN SHOWING
+000500*    WHETHER WS-RESULT AGREED WITH THE UPSTREAM CONTROL TOTAL.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  -----------------------------------------
+001000*    2026-08-08 RA    ORIGINAL.
+001100*--------------------------------------------------------------*
+001200 01  RECON-REPORT-RECORD.
+001300     05  RECON-RUN-DATE             PIC 9(08).
+001400     05  RECON-SYSTEM-TOTAL         PIC 9(09).
+001500     05  RECON-CONTROL-TOTAL        PIC 9(09).
+001600     05  RECON-DIFFERENCE           PIC S9(09).
+001700     05  RECON-STATUS-TEXT          PIC X(10).
+001800     05  FILLER                     PIC X(35).
