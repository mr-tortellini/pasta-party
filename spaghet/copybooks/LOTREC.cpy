@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------*
+000200*    LOTREC.CPY
+000300*    PRODUCTION LOT TRANSACTION RECORD READ BY SPAGHETTI-CODE.
+000400*    ONE RECORD PER LOT REPORTED BY THE FLOOR FOR THE RUN.
+000500*
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  -----------------------------------------
+000900*    2026-08-08 RA    ORIGINAL - REPLACES THE OLD "QUANTITY IS
+001000*                      THE LOOP COUNTER" FICTION IN 300-CALCULATE.
+001050*    2026-08-08 RA    ADDED LOT-SHIFT-CODE FOR MULTI-SHIFT
+001060*                      BATCHES - SEE 275-EDIT-LOT-RECORD.
+001100*--------------------------------------------------------------*
+001200 01  LOT-TRANSACTION-RECORD.
+001300     05  LOT-NUMBER                  PIC 9(05).
+001400     05  LOT-ITEM-CODE                PIC X(10).
+001500     05  LOT-QUANTITY                 PIC X(07).
+001550     05  LOT-SHIFT-CODE                PIC X(01).
+001600     05  FILLER                       PIC X(07).
