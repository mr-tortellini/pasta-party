@@ -0,0 +1,27 @@
+000100*--------------------------------------------------------------*
+000200*    CKPTREC.CPY
+000300*    RESTART CHECKPOINT RECORD FOR SPAGHETTI-CODE.  REWRITTEN
+000400*    AFTER EVERY COMPLETED PASS THROUGH 100-START-LOOP SO AN
+000500*    ABEND BETWEEN 400-UPDATE-COUNTER AND 600-JUMP-BACK-TO-START
+000600*    CAN BE RESUMED ON RERUN INSTEAD OF REPROCESSED FROM LOT 1.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  -----------------------------------------
+001100*    2026-08-08 RA    ORIGINAL.
+001150*    2026-08-08 RA    CKPT-CONTROL-VARIABLE NOW CARRIES THE
+001160*                      SHIFT IN PROGRESS - ADDED PER-SHIFT
+001170*                      SUBTOTALS SO A RESTART DOES NOT LOSE
+001180*                      THEM.
+001200*--------------------------------------------------------------*
+001300 01  CHECKPOINT-RECORD.
+001400     05  CKPT-CONTROL-VARIABLE        PIC 9(01).
+001500     05  CKPT-COUNTER                  PIC 9(05).
+001600     05  CKPT-RESULT-SO-FAR            PIC 9(09).
+001620     05  CKPT-SHIFT-1-TOTAL             PIC 9(09).
+001640     05  CKPT-SHIFT-2-TOTAL             PIC 9(09).
+001660     05  CKPT-SHIFT-3-TOTAL             PIC 9(09).
+001700     05  CKPT-RUN-STATUS                PIC X(01).
+001800         88  CKPT-RUN-IN-PROGRESS              VALUE "I".
+001900         88  CKPT-RUN-IS-COMPLETE               VALUE "C".
+002000     05  FILLER                        PIC X(37).
