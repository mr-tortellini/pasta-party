@@ -0,0 +1,25 @@
+000100*--------------------------------------------------------------*
+000200*    PARMREC.CPY
+000300*    CONTROL-CARD RECORD LAYOUT FOR THE SPAGHETTI-CODE BATCH
+000400*    CUTOFF AND RUN-IDENTIFICATION PARAMETERS.
+000500*
+000600*    MAINTAINED BY:  DATA CENTER PRODUCTION SUPPORT
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  -----------------------------------------
+001100*    2026-08-08 RA    ORIGINAL - BATCH CUTOFF PULLED OUT OF
+001200*                      200-CHECK-COUNTER AND INTO THIS CARD.
+001300*    2026-08-08 RA    ADDED OPERATOR/SUBMITTING-JOB FIELDS FOR
+001400*                      THE RUN AUDIT TRAIL.
+001450*    2026-08-08 RA    ADDED PARM-RECON-TOLERANCE SO THE CONTROL-
+001460*                      TOTAL RECONCILIATION HAS A CARD-DRIVEN
+001470*                      ALLOWED VARIANCE INSTEAD OF ONLY EVER
+001480*                      ACCEPTING AN EXACT MATCH.
+001500*--------------------------------------------------------------*
+001600 01  PARM-CONTROL-RECORD.
+001700     05  PARM-BATCH-CUTOFF           PIC 9(05).
+001800     05  PARM-OPERATOR-ID            PIC X(08).
+001900     05  PARM-SUBMITTING-JOB-ID      PIC X(08).
+001950     05  PARM-RECON-TOLERANCE        PIC 9(05).
+002000     05  FILLER                      PIC X(54).
