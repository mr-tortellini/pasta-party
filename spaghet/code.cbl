@@ -1,55 +1,686 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SPAGHETTI-CODE.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-CONTROL-VARIABLE PIC 9 VALUE 0.
-01 WS-COUNTER PIC 9 VALUE 1.
-01 WS-RESULT PIC 9 VALUE 0.
-
-PROCEDURE DIVISION.
-MAIN-SECTION.
-    PERFORM INITIALIZE
-    PERFORM 100-START-LOOP
-    STOP RUN.
-
-INITIALIZE.
-    MOVE 0 TO WS-CONTROL-VARIABLE
-    MOVE 1 TO WS-COUNTER
-    MOVE 0 TO WS-RESULT.
-
-100-START-LOOP.
-    PERFORM 200-CHECK-COUNTER
-    PERFORM 300-CALCULATE
-    PERFORM 400-UPDATE-COUNTER
-    PERFORM 500-CHECK-EXIT
-    PERFORM 600-JUMP-BACK-TO-START.
-
-200-CHECK-COUNTER.
-    IF WS-COUNTER > 5
-        GO TO 500-EXIT.
-
-300-CALCULATE.
-    ADD WS-COUNTER TO WS-RESULT
-    DISPLAY 'COUNTER: ' WS-COUNTER
-    DISPLAY 'RESULT: ' WS-RESULT.
-
-400-UPDATE-COUNTER.
-    ADD 1 TO WS-COUNTER.
-
-500-CHECK-EXIT.
-    IF WS-CONTROL-VARIABLE = 1
-        GO TO 500-EXIT
-    ELSE
-        GO TO 600-CONTINUE.
-
-600-JUMP-BACK-TO-START.
-    IF WS-CONTROL-VARIABLE = 0
-        GO TO 100-START-LOOP.
-
-500-EXIT.
-    DISPLAY 'FINAL RESULT: ' WS-RESULT
-    STOP RUN.
-
-600-CONTINUE.
-    GO TO 100-START-LOOP.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SPAGHETTI-CODE.
+000300 AUTHOR.        R. ALFREDO.
+000400 INSTALLATION.  PASTA-PARTY DATA CENTER.
+000500 DATE-WRITTEN.  2024-02-14.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------- ----  -----------------------------------------
+001100*    2026-08-08 RA    BATCH CUTOFF NO LONGER HARDCODED IN
+001200*                      200-CHECK-COUNTER - NOW READ FROM THE
+001300*                      PARAMETER CONTROL CARD AT INITIALIZE TIME.
+001400*    2026-08-08 RA    300-CALCULATE NOW ACCUMULATES THE QUANTITY
+001500*                      OFF A REAL LOT TRANSACTION RECORD INSTEAD
+001600*                      OF JUST ADDING THE LOOP COUNTER TO ITSELF.
+001700*    2026-08-08 RA    500-EXIT NOW APPENDS A DATED RECORD TO THE
+001800*                      RESULT HISTORY FILE INSTEAD OF JUST
+001900*                      DISPLAYING THE FINAL RESULT.
+002000*    2026-08-08 RA    ADDED CHECKPOINT/RESTART SUPPORT AROUND
+002100*                      100-START-LOOP SO A RERUN AFTER AN ABEND
+002200*                      RESUMES AFTER THE LAST COMPLETED LOT.
+002300*    2026-08-08 RA    ADDED 275-EDIT-LOT-RECORD TO SCREEN OUT
+002400*                      BAD QUANTITIES BEFORE 300-CALCULATE AND
+002500*                      REPORT THEM ON THE LOT REJECT REPORT.
+002600*    2026-08-08 RA    WIDENED WS-RESULT FROM PIC 9 TO PIC 9(09)
+002700*                      AND ADDED OVERFLOW DETECTION AROUND THE
+002800*                      ADD IN 300-CALCULATE - A PIC 9 TOTAL WAS
+002900*                      NOT BIG ENOUGH TO HOLD A REAL DAY'S TOTAL.
+003000*    2026-08-08 RA    ADDED 480-RECONCILE-CONTROL-TOTAL SO
+003100*                      WS-RESULT IS PROVED AGAINST THE UPSTREAM
+003200*                      CONTROL TOTAL BEFORE 500-EXIT PRINTS IT.
+003300*    2026-08-08 RA    ADDED 750-WRITE-AUDIT-RECORD SO EVERY RUN
+003400*                      IS LOGGED TO THE AUDIT TRAIL WITH WHO RAN
+003500*                      IT, WHEN, AND WHAT IT PRODUCED.
+003600*    2026-08-08 RA    WS-CONTROL-VARIABLE NOW CARRIES THE SHIFT
+003700*                      CODE OF THE LOT LAST POSTED, FOR MULTI-
+003800*                      SHIFT BATCHES.  500-CHECK-EXIT AND
+003900*                      600-JUMP-BACK-TO-START NOW RUN OFF THEIR
+004000*                      OWN WS-LOOP-EXIT-SWITCH INSTEAD, SINCE
+004100*                      WS-CONTROL-VARIABLE NO LONGER MEANS
+004200*                      "STOP THE LOOP WHEN IT IS 1".  PER-SHIFT
+004300*                      SUBTOTALS ARE KEPT ALONGSIDE WS-RESULT.
+004400*    2026-08-08 RA    A MISSING LOTFILE NO LONGER FALLS INTO
+004500*                      500-EXIT - 080-OPEN-LOT-FILE NOW GOES TO
+004600*                      ITS OWN 082-ABORT-NO-LOT-FILE, WHICH STOPS
+004700*                      WITHOUT TOUCHING HISTFILE/REJFILE/AUDFILE
+004800*                      OR THE CHECKPOINT, NONE OF WHICH ARE OPEN
+004900*                      YET AT THAT POINT.  099-OPEN-REJECT-FILE
+005000*                      NOW CHECKS WS-REJ-FILE-OK LIKE EVERY OTHER
+005100*                      OPEN IN THE PROGRAM INSTEAD OF ASSUMING IT
+005200*                      WORKED.
+005300*    2026-08-08 RA    CHECKPOINT-FILE, HISTFILE, AUDFILE, AND
+005400*                      RECFILE OUTPUT OPENS ARE NOW ALL CHECKED
+005500*                      BEFORE THE WRITE/CLOSE THAT FOLLOWS THEM,
+005600*                      SAME AS LOTFILE AND REJFILE ALREADY WERE -
+005700*                      NONE OF THEM WERE BEFORE, SO A FAILED OPEN
+005800*                      ON ANY OF THEM USED TO FALL THROUGH TO AN
+005900*                      UNCONDITIONAL WRITE/CLOSE AND LOSE THE
+006000*                      RECORD WITHOUT A TRACE.  AUDREC NOW ALSO
+006100*                      CARRIES A JOB-END TIMESTAMP ALONGSIDE THE
+006200*                      JOB-START ONE IT ALREADY HAD.  DROPPED THE
+006300*                      LEFTOVER PRE-EDIT MOVE OF LOT-QUANTITY IN
+006400*                      250-READ-LOT-RECORD - 275-EDIT-LOT-RECORD
+006500*                      ALREADY DOES THAT MOVE, AFTER CONFIRMING
+006600*                      THE QUANTITY IS NUMERIC.
+006700*    2026-08-08 RA    HIST-COUNTER-REACHED AND AUD-COUNTER-REACHED
+006800*                      NOW USE WS-COUNTER - 1, NOT WS-COUNTER, SO
+006900*                      THE LOT COUNT STOPS COUNTING THE NEXT LOT
+007000*                      THAT NEVER GOT READ.  300-CALCULATE ONLY
+007100*                      SETS WS-CONTROL-VARIABLE TO THE SHIFT CODE
+007200*                      IN THE ELSE BRANCH NOW, SO A LOT REJECTED
+007300*                      FOR OVERFLOW NO LONGER OVERWRITES IT WITH A
+007400*                      SHIFT THAT WAS NEVER POSTED.  485-WRITE-
+007500*                      RECON-RECORD NOW COMPARES AGAINST PARM-
+007600*                      RECON-TOLERANCE INSTEAD OF DEMANDING AN
+007700*                      EXACT MATCH.
+007800*--------------------------------------------------------------*
+007900*
+008000 ENVIRONMENT DIVISION.
+008100 INPUT-OUTPUT SECTION.
+008200 FILE-CONTROL.
+008300     SELECT PARM-CONTROL-FILE ASSIGN TO "PARMFILE"
+008400         ORGANIZATION IS LINE SEQUENTIAL
+008500         FILE STATUS IS WS-PARM-FILE-STATUS.
+008600     SELECT LOT-TRANS-FILE ASSIGN TO "LOTFILE"
+008700         ORGANIZATION IS LINE SEQUENTIAL
+008800         FILE STATUS IS WS-LOT-FILE-STATUS.
+008900     SELECT RESULT-HISTORY-FILE ASSIGN TO "HISTFILE"
+009000         ORGANIZATION IS LINE SEQUENTIAL
+009100         FILE STATUS IS WS-HIST-FILE-STATUS.
+009200     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+009300         ORGANIZATION IS LINE SEQUENTIAL
+009400         FILE STATUS IS WS-CKPT-FILE-STATUS.
+009500     SELECT REJECT-REPORT-FILE ASSIGN TO "REJFILE"
+009600         ORGANIZATION IS LINE SEQUENTIAL
+009700         FILE STATUS IS WS-REJ-FILE-STATUS.
+009800     SELECT BALANCING-FILE ASSIGN TO "BALFILE"
+009900         ORGANIZATION IS LINE SEQUENTIAL
+010000         FILE STATUS IS WS-BAL-FILE-STATUS.
+010100     SELECT RECON-REPORT-FILE ASSIGN TO "RECFILE"
+010200         ORGANIZATION IS LINE SEQUENTIAL
+010300         FILE STATUS IS WS-RECON-FILE-STATUS.
+010400     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDFILE"
+010500         ORGANIZATION IS LINE SEQUENTIAL
+010600         FILE STATUS IS WS-AUD-FILE-STATUS.
+010700*
+010800 DATA DIVISION.
+010900 FILE SECTION.
+011000 FD  PARM-CONTROL-FILE
+011100     RECORDING MODE IS F.
+011200     COPY PARMREC.
+011300*
+011400 FD  LOT-TRANS-FILE
+011500     RECORDING MODE IS F.
+011600     COPY LOTREC.
+011700*
+011800 FD  RESULT-HISTORY-FILE
+011900     RECORDING MODE IS F.
+012000     COPY HISTREC.
+012100*
+012200 FD  CHECKPOINT-FILE
+012300     RECORDING MODE IS F.
+012400     COPY CKPTREC.
+012500*
+012600 FD  REJECT-REPORT-FILE
+012700     RECORDING MODE IS F.
+012800     COPY REJREC.
+012900*
+013000 FD  BALANCING-FILE
+013100     RECORDING MODE IS F.
+013200     COPY BALREC.
+013300*
+013400 FD  RECON-REPORT-FILE
+013500     RECORDING MODE IS F.
+013600     COPY RECREC.
+013700*
+013800 FD  AUDIT-LOG-FILE
+013900     RECORDING MODE IS F.
+014000     COPY AUDREC.
+014100*
+014200 WORKING-STORAGE SECTION.
+014300*--------------------------------------------------------------*
+014400*    ORIGINAL WORKING STORAGE
+014500*--------------------------------------------------------------*
+014600 01  WS-CONTROL-VARIABLE        PIC 9       VALUE 0.
+014700 01  WS-COUNTER                 PIC 9(05)   VALUE 1.
+014800 01  WS-RESULT                  PIC 9(09)   VALUE 0.
+014900*--------------------------------------------------------------*
+015000*    LOOP-CONTROL WORKING STORAGE
+015100*    WS-CONTROL-VARIABLE IS NOW THE CURRENT SHIFT CODE (SEE
+015200*    BELOW) SO THE MAIN LOOP'S EXIT TEST RUNS OFF ITS OWN
+015300*    SWITCH INSTEAD.
+015400*--------------------------------------------------------------*
+015500 01  WS-LOOP-EXIT-SWITCH         PIC X(01)   VALUE "N".
+015600     88  WS-LOOP-SHOULD-EXIT                 VALUE "Y".
+015700*--------------------------------------------------------------*
+015800*    RUN-PARAMETER WORKING STORAGE
+015900*--------------------------------------------------------------*
+016000 01  WS-BATCH-CUTOFF             PIC 9(05)   VALUE 5.
+016100 01  WS-PARM-FILE-STATUS         PIC X(02)   VALUE "00".
+016200     88  WS-PARM-FILE-OK                     VALUE "00".
+016300     88  WS-PARM-FILE-NOT-FOUND               VALUE "35".
+016400 01  WS-LOT-FILE-STATUS          PIC X(02)   VALUE "00".
+016500     88  WS-LOT-FILE-OK                      VALUE "00".
+016600     88  WS-LOT-FILE-AT-EOF                  VALUE "10".
+016700 01  WS-HIST-FILE-STATUS         PIC X(02)   VALUE "00".
+016800     88  WS-HIST-FILE-OK                     VALUE "00".
+016900 01  WS-CKPT-FILE-STATUS         PIC X(02)   VALUE "00".
+017000     88  WS-CKPT-FILE-OK                     VALUE "00".
+017100     88  WS-CKPT-FILE-NOT-FOUND              VALUE "35".
+017200*--------------------------------------------------------------*
+017300*    RESTART/CHECKPOINT WORKING STORAGE
+017400*--------------------------------------------------------------*
+017500 01  WS-RESUME-COUNT              PIC 9(05)   VALUE 0.
+017600 01  WS-SKIP-SWITCH                PIC X(01)   VALUE "N".
+017700     88  WS-SKIP-COMPLETE                      VALUE "Y".
+017800 01  WS-REJ-FILE-STATUS           PIC X(02)   VALUE "00".
+017900     88  WS-REJ-FILE-OK                       VALUE "00".
+018000*--------------------------------------------------------------*
+018100*    LOT TRANSACTION WORKING STORAGE
+018200*--------------------------------------------------------------*
+018300 01  WS-LOT-QUANTITY              PIC 9(07)   VALUE 0.
+018400 01  WS-LOT-EDIT-SWITCH           PIC X(01)   VALUE "Y".
+018500     88  WS-LOT-IS-VALID                      VALUE "Y".
+018600     88  WS-LOT-IS-INVALID                     VALUE "N".
+018700 01  WS-REJECT-REASON-CODE        PIC X(04)   VALUE SPACES.
+018800 01  WS-REJECT-REASON-TEXT        PIC X(30)   VALUE SPACES.
+018900*--------------------------------------------------------------*
+019000*    MULTI-SHIFT WORKING STORAGE
+019100*    EACH LOT CARRIES THE SHIFT THAT REPORTED IT.  WS-RESULT
+019200*    STAYS THE GRAND TOTAL ACROSS ALL SHIFTS; WS-SHIFT-TOTAL
+019300*    KEEPS A RUNNING SUBTOTAL FOR EACH OF THE THREE SHIFTS.
+019400*--------------------------------------------------------------*
+019500 01  WS-LOT-SHIFT-CODE            PIC 9(01)   VALUE 0.
+019600 01  WS-SHIFT-TOTALS.
+019700     05  WS-SHIFT-TOTAL           PIC 9(09)   VALUE 0
+019800                                  OCCURS 3 TIMES.
+019900*--------------------------------------------------------------*
+020000*    ACCUMULATOR OVERFLOW WORKING STORAGE
+020100*--------------------------------------------------------------*
+020200 01  WS-PROSPECTIVE-RESULT        PIC 9(10)   VALUE 0.
+020300 01  WS-MAX-RESULT                PIC 9(10)   VALUE 999999999.
+020400*--------------------------------------------------------------*
+020500*    CONTROL-TOTAL RECONCILIATION WORKING STORAGE
+020600*--------------------------------------------------------------*
+020700 01  WS-BAL-FILE-STATUS           PIC X(02)   VALUE "00".
+020800     88  WS-BAL-FILE-OK                       VALUE "00".
+020900     88  WS-BAL-FILE-NOT-FOUND                VALUE "35".
+021000 01  WS-RECON-FILE-STATUS         PIC X(02)   VALUE "00".
+021100     88  WS-RECON-FILE-OK                     VALUE "00".
+021200 01  WS-RECON-DIFFERENCE          PIC S9(09)  VALUE 0.
+021300 01  WS-RECON-ABS-DIFFERENCE      PIC 9(09)   VALUE 0.
+021400 01  WS-RECON-TOLERANCE           PIC 9(05)   VALUE 0.
+021500*--------------------------------------------------------------*
+021600*    AUDIT TRAIL WORKING STORAGE
+021700*--------------------------------------------------------------*
+021800 01  WS-AUD-FILE-STATUS           PIC X(02)   VALUE "00".
+021900     88  WS-AUD-FILE-OK                       VALUE "00".
+022000 01  WS-OPERATOR-ID                PIC X(08)   VALUE SPACES.
+022100 01  WS-SUBMITTING-JOB-ID          PIC X(08)   VALUE SPACES.
+022200*--------------------------------------------------------------*
+022300*    RUN-DATE WORKING STORAGE
+022400*--------------------------------------------------------------*
+022500 01  WS-CURRENT-DATE.
+022600     05  WS-CURRENT-DATE-YYYYMMDD  PIC 9(08).
+022700     05  WS-CURRENT-DATE-TIME      PIC 9(06).
+022800 01  WS-CURRENT-DATE-END-TIME      PIC 9(06)   VALUE 0.
+022900*
+023000 PROCEDURE DIVISION.
+023100 MAIN-SECTION.
+023200     PERFORM 050-INITIALIZE
+023300     PERFORM 100-START-LOOP
+023400     STOP RUN.
+023500*
+023600 050-INITIALIZE.
+023700     MOVE 0 TO WS-CONTROL-VARIABLE
+023800     MOVE 1 TO WS-COUNTER
+023900     MOVE 0 TO WS-RESULT
+024000     ACCEPT WS-CURRENT-DATE-YYYYMMDD FROM DATE YYYYMMDD
+024100     ACCEPT WS-CURRENT-DATE-TIME FROM TIME
+024200     PERFORM 075-LOAD-PARAMETERS
+024300     PERFORM 090-CHECK-RESTART-CHECKPOINT
+024400     PERFORM 080-OPEN-LOT-FILE
+024500     PERFORM 095-SKIP-PROCESSED-LOTS
+024600     PERFORM 085-OPEN-HISTORY-FILE
+024700     PERFORM 099-OPEN-REJECT-FILE
+024800     PERFORM 086-OPEN-AUDIT-FILE.
+024900*
+025000*--------------------------------------------------------------*
+025100*    075-LOAD-PARAMETERS
+025200*    READS THE ONE-RECORD CONTROL CARD AND PICKS UP THE BATCH
+025300*    CUTOFF FOR THIS RUN.  IF THE CARD IS MISSING, PRODUCTION
+025400*    HAS NOT SET UP A PARAMETER FOR THIS RUN AND WE FALL BACK
+025500*    TO THE HISTORICAL DEFAULT OF 5 RATHER THAN ABEND THE JOB.
+025600*--------------------------------------------------------------*
+025700 075-LOAD-PARAMETERS.
+025800     OPEN INPUT PARM-CONTROL-FILE
+025900     IF WS-PARM-FILE-NOT-FOUND
+026000         DISPLAY 'PARMFILE NOT FOUND - USING DEFAULT CUTOFF OF 5'
+026100     ELSE
+026200         READ PARM-CONTROL-FILE
+026300             AT END
+026400                 DISPLAY 'PARMFILE EMPTY - USING DEFAULT CUTOFF'
+026500         END-READ
+026600         IF WS-PARM-FILE-OK AND PARM-BATCH-CUTOFF NUMERIC
+026700             AND PARM-BATCH-CUTOFF > 0
+026800                 MOVE PARM-BATCH-CUTOFF TO WS-BATCH-CUTOFF
+026900         END-IF
+027000         IF WS-PARM-FILE-OK
+027100             MOVE PARM-OPERATOR-ID TO WS-OPERATOR-ID
+027200             MOVE PARM-SUBMITTING-JOB-ID TO WS-SUBMITTING-JOB-ID
+027300         END-IF
+027400         IF WS-PARM-FILE-OK AND PARM-RECON-TOLERANCE NUMERIC
+027500             MOVE PARM-RECON-TOLERANCE TO WS-RECON-TOLERANCE
+027600         END-IF
+027700         CLOSE PARM-CONTROL-FILE
+027800     END-IF.
+027900*
+028000*--------------------------------------------------------------*
+028100*    090-CHECK-RESTART-CHECKPOINT
+028200*    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN.  A RUN-STATUS
+028300*    OF "I" MEANS THAT RUN WAS STILL IN FLIGHT (IT ABENDED
+028400*    BETWEEN 400-UPDATE-COUNTER AND 600-JUMP-BACK-TO-START) SO
+028500*    WE PICK UP RIGHT AFTER THE LAST LOT IT COMPLETED INSTEAD
+028600*    OF STARTING OVER AND DOUBLE-POSTING THOSE LOTS.
+028700*--------------------------------------------------------------*
+028800 090-CHECK-RESTART-CHECKPOINT.
+028900     OPEN INPUT CHECKPOINT-FILE
+029000     IF WS-CKPT-FILE-NOT-FOUND
+029100         DISPLAY 'NO PRIOR CHECKPOINT - STARTING FROM LOT 1'
+029200     ELSE
+029300         READ CHECKPOINT-FILE
+029400             AT END
+029500                 DISPLAY 'CHECKPOINT EMPTY - STARTING AT LOT 1'
+029600         END-READ
+029700         IF WS-CKPT-FILE-OK AND CKPT-RUN-IN-PROGRESS
+029800             MOVE CKPT-CONTROL-VARIABLE TO WS-CONTROL-VARIABLE
+029900             MOVE CKPT-RESULT-SO-FAR TO WS-RESULT
+030000             MOVE CKPT-SHIFT-1-TOTAL TO WS-SHIFT-TOTAL(1)
+030100             MOVE CKPT-SHIFT-2-TOTAL TO WS-SHIFT-TOTAL(2)
+030200             MOVE CKPT-SHIFT-3-TOTAL TO WS-SHIFT-TOTAL(3)
+030300             COMPUTE WS-COUNTER = CKPT-COUNTER + 1
+030400             MOVE CKPT-COUNTER TO WS-RESUME-COUNT
+030500             DISPLAY 'RESUMING AFTER LOT ' CKPT-COUNTER
+030600         END-IF
+030700         CLOSE CHECKPOINT-FILE
+030800     END-IF.
+030900*
+031000*--------------------------------------------------------------*
+031100*    080-OPEN-LOT-FILE
+031200*    OPENS THE REAL LOT TRANSACTION FEED THAT 100-START-LOOP
+031300*    NOW READS ONE RECORD PER ITERATION, IN PLACE OF THE OLD
+031400*    "QUANTITY = THE LOOP COUNTER" FICTION.
+031500*--------------------------------------------------------------*
+031600 080-OPEN-LOT-FILE.
+031700     OPEN INPUT LOT-TRANS-FILE
+031800     IF NOT WS-LOT-FILE-OK
+031900         DISPLAY 'LOTFILE COULD NOT BE OPENED - STATUS '
+032000             WS-LOT-FILE-STATUS
+032100         GO TO 082-ABORT-NO-LOT-FILE
+032200     END-IF.
+032300*
+032400*--------------------------------------------------------------*
+032500*    082-ABORT-NO-LOT-FILE
+032600*    THE LOT FEED NEVER OPENED, SO NOTHING WAS POSTED THIS RUN -
+032700*    HISTFILE, REJFILE, AUDFILE, AND CHECKPOINT-FILE ARE ALL
+032800*    STILL UNOPENED AT THIS POINT AND MUST STAY THAT WAY.  GO
+032900*    STRAIGHT TO STOP RUN INSTEAD OF FALLING INTO 500-EXIT, WHICH
+033000*    CLOSES AND WRITES ALL OF THEM UNCONDITIONALLY - AND LEAVE
+033100*    ANY CHECKPOINT FROM A PRIOR RUN EXACTLY AS FOUND SO IT IS
+033200*    STILL THERE TO RESUME FROM ONCE LOTFILE IS BACK.
+033300*--------------------------------------------------------------*
+033400 082-ABORT-NO-LOT-FILE.
+033500     DISPLAY 'RUN ABORTED - NO LOTS WERE PROCESSED THIS RUN'
+033600     STOP RUN.
+033700*
+033800*--------------------------------------------------------------*
+033900*    095-SKIP-PROCESSED-LOTS
+034000*    ON A RESTART, READS AND DISCARDS THE LOTS A PRIOR RUN
+034100*    ALREADY POSTED SO THE TRANSACTION FEED IS POSITIONED AT
+034200*    THE NEXT UNPROCESSED LOT BEFORE 100-START-LOOP BEGINS.
+034300*--------------------------------------------------------------*
+034400 095-SKIP-PROCESSED-LOTS.
+034500     IF WS-RESUME-COUNT > 0
+034600         PERFORM 096-SKIP-ONE-LOT UNTIL WS-SKIP-COMPLETE
+034700     END-IF.
+034800*
+034900 096-SKIP-ONE-LOT.
+035000     READ LOT-TRANS-FILE
+035100         AT END
+035200             MOVE "Y" TO WS-SKIP-SWITCH
+035300     END-READ
+035400     SUBTRACT 1 FROM WS-RESUME-COUNT
+035500     IF WS-RESUME-COUNT = 0
+035600         MOVE "Y" TO WS-SKIP-SWITCH
+035700     END-IF.
+035800*
+035900*--------------------------------------------------------------*
+036000*    085-OPEN-HISTORY-FILE
+036100*    OPENS THE RUNNING RESULT HISTORY FILE FOR APPEND SO TODAY'S
+036200*    RECORD LANDS AFTER EVERY RUN THAT CAME BEFORE IT.
+036300*--------------------------------------------------------------*
+036400 085-OPEN-HISTORY-FILE.
+036500     OPEN EXTEND RESULT-HISTORY-FILE
+036600     IF NOT WS-HIST-FILE-OK
+036700         OPEN OUTPUT RESULT-HISTORY-FILE
+036800         IF NOT WS-HIST-FILE-OK
+036900             DISPLAY 'HISTFILE COULD NOT BE OPENED - STATUS '
+037000                 WS-HIST-FILE-STATUS
+037100         END-IF
+037200     END-IF.
+037300*
+037400*--------------------------------------------------------------*
+037500*    099-OPEN-REJECT-FILE
+037600*    OPENS THE REJECT REPORT THAT 280-WRITE-REJECT-RECORD WRITES
+037700*    TO WHENEVER 275-EDIT-LOT-RECORD KICKS A LOT OUT.
+037800*--------------------------------------------------------------*
+037900 099-OPEN-REJECT-FILE.
+038000     OPEN OUTPUT REJECT-REPORT-FILE
+038100     IF NOT WS-REJ-FILE-OK
+038200         DISPLAY 'REJFILE COULD NOT BE OPENED - STATUS '
+038300             WS-REJ-FILE-STATUS
+038400     END-IF.
+038500*
+038600*--------------------------------------------------------------*
+038700*    086-OPEN-AUDIT-FILE
+038800*    OPENS THE AUDIT TRAIL FOR APPEND SO TODAY'S RUN IS LOGGED
+038900*    AFTER EVERY RUN THAT CAME BEFORE IT.
+039000*--------------------------------------------------------------*
+039100 086-OPEN-AUDIT-FILE.
+039200     OPEN EXTEND AUDIT-LOG-FILE
+039300     IF NOT WS-AUD-FILE-OK
+039400         OPEN OUTPUT AUDIT-LOG-FILE
+039500         IF NOT WS-AUD-FILE-OK
+039600             DISPLAY 'AUDFILE COULD NOT BE OPENED - STATUS '
+039700                 WS-AUD-FILE-STATUS
+039800         END-IF
+039900     END-IF.
+040000*
+040100 100-START-LOOP.
+040200     PERFORM 200-CHECK-COUNTER
+040300     PERFORM 250-READ-LOT-RECORD
+040400     PERFORM 275-EDIT-LOT-RECORD
+040500     IF WS-LOT-IS-VALID
+040600         PERFORM 300-CALCULATE
+040700     END-IF
+040800     PERFORM 400-UPDATE-COUNTER
+040900     PERFORM 450-WRITE-CHECKPOINT
+041000     PERFORM 500-CHECK-EXIT
+041100     PERFORM 600-JUMP-BACK-TO-START.
+041200*
+041300 200-CHECK-COUNTER.
+041400     IF WS-COUNTER > WS-BATCH-CUTOFF
+041500         GO TO 500-EXIT.
+041600*
+041700*--------------------------------------------------------------*
+041800*    250-READ-LOT-RECORD
+041900*    PULLS THE NEXT LOT OFF THE TRANSACTION FEED.  END OF FILE
+042000*    ENDS THE RUN JUST LIKE HITTING THE BATCH CUTOFF DOES.
+042100*--------------------------------------------------------------*
+042200 250-READ-LOT-RECORD.
+042300     READ LOT-TRANS-FILE
+042400         AT END
+042500             GO TO 500-EXIT
+042600     END-READ
+042700     DISPLAY 'LOT: ' LOT-NUMBER ' ITEM: ' LOT-ITEM-CODE.
+042800*
+042900*--------------------------------------------------------------*
+043000*    275-EDIT-LOT-RECORD
+043100*    SCREENS THE QUANTITY OFF THE LOT JUST READ BEFORE IT IS
+043200*    ALLOWED ANYWHERE NEAR THE ACCUMULATOR.  A NON-NUMERIC OR
+043300*    OUT-OF-RANGE QUANTITY IS REJECTED RATHER THAN ADDED IN.
+043400*--------------------------------------------------------------*
+043500 275-EDIT-LOT-RECORD.
+043600     SET WS-LOT-IS-VALID TO TRUE
+043700     IF LOT-QUANTITY NOT NUMERIC
+043800         SET WS-LOT-IS-INVALID TO TRUE
+043900         MOVE "NUM " TO WS-REJECT-REASON-CODE
+044000         MOVE "QUANTITY IS NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+044100     ELSE
+044200         MOVE LOT-QUANTITY TO WS-LOT-QUANTITY
+044300         IF WS-LOT-QUANTITY < 1 OR WS-LOT-QUANTITY > 999999
+044400             SET WS-LOT-IS-INVALID TO TRUE
+044500             MOVE "RNG " TO WS-REJECT-REASON-CODE
+044600             MOVE "QUANTITY OUT OF RANGE" TO WS-REJECT-REASON-TEXT
+044700         END-IF
+044800     END-IF
+044900     IF WS-LOT-IS-VALID
+045000         IF LOT-SHIFT-CODE NOT NUMERIC
+045100             SET WS-LOT-IS-INVALID TO TRUE
+045200             MOVE "SFT " TO WS-REJECT-REASON-CODE
+045300             MOVE "SHIFT CODE NOT NUMERIC" TO
+045400                 WS-REJECT-REASON-TEXT
+045500         ELSE
+045600             MOVE LOT-SHIFT-CODE TO WS-LOT-SHIFT-CODE
+045700             IF WS-LOT-SHIFT-CODE < 1 OR WS-LOT-SHIFT-CODE > 3
+045800                 SET WS-LOT-IS-INVALID TO TRUE
+045900                 MOVE "SFT " TO WS-REJECT-REASON-CODE
+046000                 MOVE "SHIFT CODE OUT OF RANGE" TO
+046100                     WS-REJECT-REASON-TEXT
+046200             END-IF
+046300         END-IF
+046400     END-IF
+046500     IF WS-LOT-IS-INVALID
+046600         PERFORM 280-WRITE-REJECT-RECORD
+046700     END-IF.
+046800*
+046900*--------------------------------------------------------------*
+047000*    280-WRITE-REJECT-RECORD
+047100*    LOGS A REJECTED LOT, WITH ITS REASON CODE, TO THE REJECT
+047200*    REPORT SO PRODUCTION CAN SEE WHAT GOT KICKED OUT AND FIX
+047300*    IT UPSTREAM.
+047400*--------------------------------------------------------------*
+047500 280-WRITE-REJECT-RECORD.
+047600     IF WS-REJ-FILE-OK
+047700         MOVE SPACES TO REJECT-REPORT-RECORD
+047800         MOVE LOT-NUMBER TO REJ-LOT-NUMBER
+047900         MOVE LOT-ITEM-CODE TO REJ-ITEM-CODE
+048000         MOVE LOT-QUANTITY TO REJ-QUANTITY
+048100         MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+048200         MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+048300         WRITE REJECT-REPORT-RECORD
+048400     END-IF.
+048500*
+048600*--------------------------------------------------------------*
+048700*    300-CALCULATE
+048800*    ADDS THE LOT QUANTITY INTO THE RUNNING TOTAL.  THE ADD IS
+048900*    PROVED OUT IN WS-PROSPECTIVE-RESULT FIRST SO A TOTAL THAT
+049000*    WOULD NO LONGER FIT IN WS-RESULT IS CAUGHT AND REJECTED
+049100*    INSTEAD OF SILENTLY TRUNCATING THE REPORTED RESULT.
+049200*--------------------------------------------------------------*
+049300 300-CALCULATE.
+049400     COMPUTE WS-PROSPECTIVE-RESULT = WS-RESULT + WS-LOT-QUANTITY
+049500     IF WS-PROSPECTIVE-RESULT > WS-MAX-RESULT
+049600         DISPLAY 'EXCEPTION - RESULT WOULD OVERFLOW AT LOT '
+049700             LOT-NUMBER
+049800         MOVE "OVRF" TO WS-REJECT-REASON-CODE
+049900         MOVE "RESULT WOULD OVERFLOW" TO WS-REJECT-REASON-TEXT
+050000         PERFORM 280-WRITE-REJECT-RECORD
+050100     ELSE
+050200         MOVE WS-LOT-SHIFT-CODE TO WS-CONTROL-VARIABLE
+050300         MOVE WS-PROSPECTIVE-RESULT TO WS-RESULT
+050400         ADD WS-LOT-QUANTITY TO
+050500             WS-SHIFT-TOTAL(WS-CONTROL-VARIABLE)
+050600     END-IF
+050700     DISPLAY 'COUNTER: ' WS-COUNTER
+050800     DISPLAY 'SHIFT: ' WS-CONTROL-VARIABLE
+050900     DISPLAY 'RESULT: ' WS-RESULT.
+051000*
+051100 400-UPDATE-COUNTER.
+051200     ADD 1 TO WS-COUNTER.
+051300*
+051400*--------------------------------------------------------------*
+051500*    450-WRITE-CHECKPOINT
+051600*    REWRITES THE CHECKPOINT RECORD AFTER EVERY COMPLETED LOT SO
+051700*    THE MOST A RERUN CAN EVER LOSE IS THE LOT IN FLIGHT WHEN
+051800*    THE JOB WENT DOWN.
+051900*--------------------------------------------------------------*
+052000 450-WRITE-CHECKPOINT.
+052100     OPEN OUTPUT CHECKPOINT-FILE
+052200     IF WS-CKPT-FILE-OK
+052300         MOVE SPACES TO CHECKPOINT-RECORD
+052400         MOVE WS-CONTROL-VARIABLE TO CKPT-CONTROL-VARIABLE
+052500         COMPUTE CKPT-COUNTER = WS-COUNTER - 1
+052600         MOVE WS-RESULT TO CKPT-RESULT-SO-FAR
+052700         MOVE WS-SHIFT-TOTAL(1) TO CKPT-SHIFT-1-TOTAL
+052800         MOVE WS-SHIFT-TOTAL(2) TO CKPT-SHIFT-2-TOTAL
+052900         MOVE WS-SHIFT-TOTAL(3) TO CKPT-SHIFT-3-TOTAL
+053000         SET CKPT-RUN-IN-PROGRESS TO TRUE
+053100         WRITE CHECKPOINT-RECORD
+053200         CLOSE CHECKPOINT-FILE
+053300     ELSE
+053400         DISPLAY 'CKPTFILE COULD NOT BE OPENED - STATUS '
+053500             WS-CKPT-FILE-STATUS
+053600     END-IF.
+053700*
+053800 500-CHECK-EXIT.
+053900     IF WS-LOOP-SHOULD-EXIT
+054000         GO TO 500-EXIT
+054100     ELSE
+054200         GO TO 600-CONTINUE.
+054300*
+054400 600-JUMP-BACK-TO-START.
+054500     IF NOT WS-LOOP-SHOULD-EXIT
+054600         GO TO 100-START-LOOP.
+054700*
+054800 500-EXIT.
+054900     CLOSE LOT-TRANS-FILE
+055000     IF WS-REJ-FILE-OK
+055100         CLOSE REJECT-REPORT-FILE
+055200     END-IF
+055300     PERFORM 490-CLOSE-OUT-CHECKPOINT
+055400     PERFORM 480-RECONCILE-CONTROL-TOTAL
+055500     PERFORM 700-WRITE-HISTORY-RECORD
+055600     IF WS-HIST-FILE-OK
+055700         CLOSE RESULT-HISTORY-FILE
+055800     END-IF
+055900     ACCEPT WS-CURRENT-DATE-END-TIME FROM TIME
+056000     PERFORM 750-WRITE-AUDIT-RECORD
+056100     IF WS-AUD-FILE-OK
+056200         CLOSE AUDIT-LOG-FILE
+056300     END-IF
+056400     DISPLAY 'FINAL RESULT: ' WS-RESULT
+056500     STOP RUN.
+056600*
+056700 600-CONTINUE.
+056800     GO TO 100-START-LOOP.
+056900*
+057000*--------------------------------------------------------------*
+057100*    490-CLOSE-OUT-CHECKPOINT
+057200*    THE RUN MADE IT TO A NORMAL EXIT, SO THE CHECKPOINT NO
+057300*    LONGER REPRESENTS AN IN-FLIGHT RUN - MARK IT COMPLETE SO
+057400*    THE NEXT RUN STARTS FROM LOT 1 INSTEAD OF TRYING TO RESUME.
+057500*--------------------------------------------------------------*
+057600 490-CLOSE-OUT-CHECKPOINT.
+057700     OPEN OUTPUT CHECKPOINT-FILE
+057800     IF WS-CKPT-FILE-OK
+057900         MOVE SPACES TO CHECKPOINT-RECORD
+058000         MOVE WS-CONTROL-VARIABLE TO CKPT-CONTROL-VARIABLE
+058100         COMPUTE CKPT-COUNTER = WS-COUNTER - 1
+058200         MOVE WS-RESULT TO CKPT-RESULT-SO-FAR
+058300         MOVE WS-SHIFT-TOTAL(1) TO CKPT-SHIFT-1-TOTAL
+058400         MOVE WS-SHIFT-TOTAL(2) TO CKPT-SHIFT-2-TOTAL
+058500         MOVE WS-SHIFT-TOTAL(3) TO CKPT-SHIFT-3-TOTAL
+058600         SET CKPT-RUN-IS-COMPLETE TO TRUE
+058700         WRITE CHECKPOINT-RECORD
+058800         CLOSE CHECKPOINT-FILE
+058900     ELSE
+059000         DISPLAY 'CKPTFILE COULD NOT BE OPENED - STATUS '
+059100             WS-CKPT-FILE-STATUS
+059200     END-IF.
+059300*
+059400*--------------------------------------------------------------*
+059500*    700-WRITE-HISTORY-RECORD
+059600*    APPENDS TODAY'S RUN DATE, THE COUNTER IT REACHED, AND THE
+059700*    FINAL RESULT TO THE RESULT HISTORY FILE.
+059800*--------------------------------------------------------------*
+059900 700-WRITE-HISTORY-RECORD.
+060000     IF WS-HIST-FILE-OK
+060100         MOVE SPACES TO RESULT-HISTORY-RECORD
+060200         MOVE WS-CURRENT-DATE-YYYYMMDD TO HIST-RUN-DATE
+060300         COMPUTE HIST-COUNTER-REACHED = WS-COUNTER - 1
+060400         MOVE WS-RESULT TO HIST-RESULT
+060500         MOVE WS-SHIFT-TOTAL(1) TO HIST-SHIFT-1-TOTAL
+060600         MOVE WS-SHIFT-TOTAL(2) TO HIST-SHIFT-2-TOTAL
+060700         MOVE WS-SHIFT-TOTAL(3) TO HIST-SHIFT-3-TOTAL
+060800         WRITE RESULT-HISTORY-RECORD
+060900     END-IF.
+061000*
+061100*--------------------------------------------------------------*
+061200*    480-RECONCILE-CONTROL-TOTAL
+061300*    PROVES WS-RESULT AGAINST AN INDEPENDENT CONTROL TOTAL
+061400*    SUPPLIED ON THE ONE-RECORD BALANCING FILE FROM THE UPSTREAM
+061500*    ORDER ENTRY FEED.  IF THE BALANCING FILE WAS NOT SUPPLIED
+061600*    FOR THIS RUN, THERE IS NOTHING TO PROVE AGAINST AND THE
+061700*    RECONCILIATION IS SKIPPED RATHER THAN FORCED.
+061800*--------------------------------------------------------------*
+061900 480-RECONCILE-CONTROL-TOTAL.
+062000     OPEN INPUT BALANCING-FILE
+062100     IF WS-BAL-FILE-NOT-FOUND
+062200         DISPLAY 'BALFILE NOT FOUND - RECONCILIATION SKIPPED'
+062300     ELSE
+062400         READ BALANCING-FILE
+062500             AT END
+062600                 DISPLAY 'BALFILE EMPTY - RECONCILIATION SKIPPED'
+062700         END-READ
+062800         IF WS-BAL-FILE-OK
+062900             PERFORM 485-WRITE-RECON-RECORD
+063000         END-IF
+063100         CLOSE BALANCING-FILE
+063200     END-IF.
+063300*
+063400*--------------------------------------------------------------*
+063500*    485-WRITE-RECON-RECORD
+063600*    COMPARES WS-RESULT TO THE CONTROL TOTAL JUST READ AND LOGS
+063700*    THE COMPARISON - IN BALANCE OR OUT OF BALANCE - TO THE
+063800*    RECONCILIATION REPORT.
+063900*--------------------------------------------------------------*
+064000 485-WRITE-RECON-RECORD.
+064100     COMPUTE WS-RECON-DIFFERENCE = WS-RESULT - BAL-CONTROL-TOTAL
+064200     OPEN OUTPUT RECON-REPORT-FILE
+064300     IF WS-RECON-DIFFERENCE < 0
+064400         COMPUTE WS-RECON-ABS-DIFFERENCE = 0 - WS-RECON-DIFFERENCE
+064500     ELSE
+064600         MOVE WS-RECON-DIFFERENCE TO WS-RECON-ABS-DIFFERENCE
+064700     END-IF
+064800     IF WS-RECON-FILE-OK
+064900         MOVE SPACES TO RECON-REPORT-RECORD
+065000         MOVE WS-CURRENT-DATE-YYYYMMDD TO RECON-RUN-DATE
+065100         MOVE WS-RESULT TO RECON-SYSTEM-TOTAL
+065200         MOVE BAL-CONTROL-TOTAL TO RECON-CONTROL-TOTAL
+065300         MOVE WS-RECON-DIFFERENCE TO RECON-DIFFERENCE
+065400         IF WS-RECON-ABS-DIFFERENCE <= WS-RECON-TOLERANCE
+065500             MOVE "IN BALANCE" TO RECON-STATUS-TEXT
+065600         ELSE
+065700             MOVE "OUT OF BAL" TO RECON-STATUS-TEXT
+065800             DISPLAY 'RECONCILIATION MISMATCH - DIFFERENCE '
+065900                 WS-RECON-DIFFERENCE
+066000         END-IF
+066100         WRITE RECON-REPORT-RECORD
+066200         CLOSE RECON-REPORT-FILE
+066300     ELSE
+066400         DISPLAY 'RECFILE COULD NOT BE OPENED - STATUS '
+066500             WS-RECON-FILE-STATUS
+066600     END-IF.
+066700*
+066800*--------------------------------------------------------------*
+066900*    750-WRITE-AUDIT-RECORD
+067000*    APPENDS ONE LINE TO THE AUDIT TRAIL FOR THIS RUN - WHO RAN
+067100*    IT, WHEN, WHAT PARAMETERS WERE IN EFFECT, AND WHAT RESULT
+067200*    IT PRODUCED.
+067300*--------------------------------------------------------------*
+067400 750-WRITE-AUDIT-RECORD.
+067500     IF WS-AUD-FILE-OK
+067600         MOVE SPACES TO AUDIT-LOG-RECORD
+067700         MOVE WS-CURRENT-DATE-YYYYMMDD TO AUD-RUN-DATE
+067800         MOVE WS-CURRENT-DATE-TIME TO AUD-START-TIME
+067900         MOVE WS-CURRENT-DATE-END-TIME TO AUD-END-TIME
+068000         MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+068100         MOVE WS-SUBMITTING-JOB-ID TO AUD-SUBMITTING-JOB-ID
+068200         MOVE WS-BATCH-CUTOFF TO AUD-BATCH-CUTOFF
+068300         COMPUTE AUD-COUNTER-REACHED = WS-COUNTER - 1
+068400         MOVE WS-RESULT TO AUD-RESULT
+068500         WRITE AUDIT-LOG-RECORD
+068600     END-IF.
