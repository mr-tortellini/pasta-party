@@ -0,0 +1,291 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SPAGHETTI-TREND.
+000300 AUTHOR.        R. ALFREDO.
+000400 INSTALLATION.  PASTA-PARTY DATA CENTER.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    SPAGHETTI-TREND READS THE RESULT HISTORY FILE BUILT UP BY
+000900*    SPAGHETTI-CODE AND PRODUCES A TREND REPORT - A DAY-OVER-DAY
+001000*    CHANGE LINE FOR EVERY RUN, A SUBTOTAL LINE FOR EVERY MONTH
+001100*    AND WEEK-OF-MONTH, AND A CLOSING LINE WITH THE TOTAL NUMBER
+001200*    OF RUNS ON FILE.
+001300*
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT  DESCRIPTION
+001600*    ---------- ----  -----------------------------------------
+001700*    2026-08-08 RA    ORIGINAL.
+001800*    2026-08-08 RA    230-ACCUMULATE-MONTH AND 240-ACCUMULATE-WEEK
+001900*                      NOW GUARD THEIR ADD WITH ON SIZE ERROR - A
+002000*                      FULL MONTH OF MAX-VALUE DAILY RESULTS CAN
+002100*                      RUN PAST PIC 9(10), AND THE OLD PLAIN ADD
+002200*                      WOULD HAVE SILENTLY TRUNCATED THE BUCKET.
+002300*    2026-08-08 RA    TRNDFILE'S OUTPUT OPEN IS NOW CHECKED, AND
+002400*                      EVERY WRITE/CLOSE AGAINST IT IS GUARDED ON
+002500*                      WS-TRND-FILE-OK - NONE OF THEM WERE BEFORE.
+002600*    2026-08-08 RA    500-EXIT NOW GUARDS CLOSE RESULT-HISTORY-
+002700*                      FILE TOO - IT WAS MISSED WHEN THE TRNDFILE
+002800*                      GUARD WAS ADDED NEXT TO IT.  GAVE IT ITS
+002900*                      OWN WS-HIST-FILE-IS-OPEN SWITCH RATHER THAN
+003000*                      WS-HIST-FILE-OK, SINCE THAT FLAG GOES FALSE
+003100*                      ON A NORMAL END OF FILE TOO, NOT ONLY ON A
+003200*                      FAILED OPEN.
+003300*    2026-08-08 RA    240-ACCUMULATE-WEEK'S OVERFLOW MESSAGE NOW
+003400*                      NAMES THE WEEK THAT IS ACTUALLY
+003500*                      OVERFLOWING (WS-THIS-WEEK-MONTH/NUMBER) IN
+003600*                      PLACE OF THE PRIOR ONE.
+003700*--------------------------------------------------------------*
+003800*
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT RESULT-HISTORY-FILE ASSIGN TO "HISTFILE"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-HIST-FILE-STATUS.
+004500     SELECT TREND-REPORT-FILE ASSIGN TO "TRNDFILE"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-TRND-FILE-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  RESULT-HISTORY-FILE
+005200     RECORDING MODE IS F.
+005300     COPY HISTREC.
+005400*
+005500 FD  TREND-REPORT-FILE
+005600     RECORDING MODE IS F.
+005700     COPY TRNDREC.
+005800*
+005900 WORKING-STORAGE SECTION.
+006000*--------------------------------------------------------------*
+006100*    FILE STATUS WORKING STORAGE
+006200*--------------------------------------------------------------*
+006300 01  WS-HIST-FILE-STATUS         PIC X(02)   VALUE "00".
+006400     88  WS-HIST-FILE-OK                     VALUE "00".
+006500     88  WS-HIST-FILE-AT-EOF                 VALUE "10".
+006600     88  WS-HIST-FILE-NOT-FOUND              VALUE "35".
+006700 01  WS-TRND-FILE-STATUS         PIC X(02)   VALUE "00".
+006800     88  WS-TRND-FILE-OK                     VALUE "00".
+006900*--------------------------------------------------------------*
+007000*    LOOP-CONTROL WORKING STORAGE
+007100*--------------------------------------------------------------*
+007200 01  WS-EOF-SWITCH                PIC X(01)   VALUE "N".
+007300     88  WS-EOF-REACHED                       VALUE "Y".
+007400 01  WS-HIST-OPEN-SWITCH          PIC X(01)   VALUE "N".
+007500     88  WS-HIST-FILE-IS-OPEN                 VALUE "Y".
+007600 01  WS-RUN-COUNT                 PIC 9(05)   VALUE 0.
+007700*--------------------------------------------------------------*
+007800*    DAY-OVER-DAY WORKING STORAGE
+007900*--------------------------------------------------------------*
+008000 01  WS-PREVIOUS-RESULT           PIC 9(09)   VALUE 0.
+008100 01  WS-HAVE-PREVIOUS-SWITCH      PIC X(01)   VALUE "N".
+008200     88  WS-HAVE-PREVIOUS-RESULT              VALUE "Y".
+008300 01  WS-DAY-CHANGE                PIC S9(10)  VALUE 0.
+008400*--------------------------------------------------------------*
+008500*    MONTHLY BUCKET WORKING STORAGE
+008600*--------------------------------------------------------------*
+008700 01  WS-THIS-MONTH                PIC X(06)   VALUE SPACES.
+008800 01  WS-PRIOR-MONTH                PIC X(06)   VALUE SPACES.
+008900 01  WS-MONTH-TOTAL                PIC 9(10)   VALUE 0.
+009000 01  WS-MONTH-COUNT                PIC 9(05)   VALUE 0.
+009100*--------------------------------------------------------------*
+009200*    WEEK-OF-MONTH BUCKET WORKING STORAGE
+009300*--------------------------------------------------------------*
+009400 01  WS-DAY-OF-MONTH               PIC 9(02)   VALUE 0.
+009500 01  WS-THIS-WEEK-KEY.
+009600     05  WS-THIS-WEEK-MONTH         PIC X(06).
+009700     05  WS-THIS-WEEK-NUMBER        PIC 9(01).
+009800 01  WS-PRIOR-WEEK-KEY.
+009900     05  WS-PRIOR-WEEK-MONTH        PIC X(06)   VALUE SPACES.
+010000     05  WS-PRIOR-WEEK-NUMBER       PIC 9(01)   VALUE 0.
+010100 01  WS-WEEK-TOTAL                  PIC 9(10)   VALUE 0.
+010200 01  WS-WEEK-COUNT                  PIC 9(05)   VALUE 0.
+010300 01  WS-WEEK-HAS-DATA-SWITCH        PIC X(01)   VALUE "N".
+010400     88  WS-WEEK-HAS-DATA                       VALUE "Y".
+010500*
+010600 PROCEDURE DIVISION.
+010700 MAIN-SECTION.
+010800     PERFORM 050-INITIALIZE
+010900     PERFORM 200-READ-ONE-RECORD UNTIL WS-EOF-REACHED
+011000     PERFORM 500-EXIT
+011100     STOP RUN.
+011200*
+011300*--------------------------------------------------------------*
+011400*    050-INITIALIZE
+011500*    OPENS THE RESULT HISTORY FILE FOR INPUT AND THE TREND
+011600*    REPORT FOR OUTPUT.  A MISSING HISTORY FILE MEANS THERE IS
+011700*    NO TREND TO REPORT ON YET, NOT AN ABEND.
+011800*--------------------------------------------------------------*
+011900 050-INITIALIZE.
+012000     OPEN INPUT RESULT-HISTORY-FILE
+012100     IF WS-HIST-FILE-NOT-FOUND
+012200         DISPLAY 'HISTFILE NOT FOUND - NOTHING TO SUMMARIZE'
+012300         SET WS-EOF-REACHED TO TRUE
+012400     ELSE
+012500         SET WS-HIST-FILE-IS-OPEN TO TRUE
+012600     END-IF
+012700     OPEN OUTPUT TREND-REPORT-FILE
+012800     IF NOT WS-TRND-FILE-OK
+012900         DISPLAY 'TRNDFILE COULD NOT BE OPENED - STATUS '
+013000             WS-TRND-FILE-STATUS
+013100     END-IF.
+013200*
+013300*--------------------------------------------------------------*
+013400*    200-READ-ONE-RECORD
+013500*    PULLS THE NEXT RUN OFF THE HISTORY FILE AND ROLLS IT INTO
+013600*    THE DAY-OVER-DAY, MONTHLY, AND WEEKLY FIGURES.
+013700*--------------------------------------------------------------*
+013800 200-READ-ONE-RECORD.
+013900     READ RESULT-HISTORY-FILE
+014000         AT END
+014100             SET WS-EOF-REACHED TO TRUE
+014200         NOT AT END
+014300             PERFORM 210-SUMMARIZE-RECORD
+014400     END-READ.
+014500*
+014600 210-SUMMARIZE-RECORD.
+014700     ADD 1 TO WS-RUN-COUNT
+014800     PERFORM 220-DAY-OVER-DAY-CHANGE
+014900     PERFORM 230-ACCUMULATE-MONTH
+015000     PERFORM 240-ACCUMULATE-WEEK.
+015100*
+015200*--------------------------------------------------------------*
+015300*    220-DAY-OVER-DAY-CHANGE
+015400*    LOGS THE CHANGE IN WS-RESULT BETWEEN THIS RUN AND THE RUN
+015500*    BEFORE IT.  THE FIRST RUN ON FILE HAS NOTHING TO COMPARE
+015600*    AGAINST YET SO IT IS NOT LOGGED AS A CHANGE.
+015700*--------------------------------------------------------------*
+015800 220-DAY-OVER-DAY-CHANGE.
+015900     IF WS-HAVE-PREVIOUS-RESULT
+016000         COMPUTE WS-DAY-CHANGE = HIST-RESULT - WS-PREVIOUS-RESULT
+016100         PERFORM 225-WRITE-DAILY-RECORD
+016200     END-IF
+016300     MOVE HIST-RESULT TO WS-PREVIOUS-RESULT
+016400     SET WS-HAVE-PREVIOUS-RESULT TO TRUE.
+016500*
+016600 225-WRITE-DAILY-RECORD.
+016700     IF WS-TRND-FILE-OK
+016800         MOVE SPACES TO TREND-REPORT-RECORD
+016900         MOVE "DAILY" TO TRND-REPORT-TYPE
+017000         MOVE HIST-RUN-DATE TO TRND-PERIOD
+017100         MOVE HIST-RESULT TO TRND-TOTAL
+017200         MOVE 1 TO TRND-RUN-COUNT
+017300         MOVE WS-DAY-CHANGE TO TRND-CHANGE
+017400         WRITE TREND-REPORT-RECORD
+017500     END-IF.
+017600*
+017700*--------------------------------------------------------------*
+017800*    230-ACCUMULATE-MONTH
+017900*    ROLLS THIS RUN INTO THE MONTH IT FELL IN.  A CHANGE OF
+018000*    MONTH FLUSHES THE MONTH JUST FINISHED BEFORE STARTING THE
+018100*    NEW ONE.
+018200*--------------------------------------------------------------*
+018300 230-ACCUMULATE-MONTH.
+018400     MOVE HIST-RUN-DATE(1:6) TO WS-THIS-MONTH
+018500     IF WS-MONTH-COUNT > 0 AND WS-THIS-MONTH NOT = WS-PRIOR-MONTH
+018600         PERFORM 250-FLUSH-MONTH
+018700     END-IF
+018800     ADD HIST-RESULT TO WS-MONTH-TOTAL
+018900         ON SIZE ERROR
+019000             DISPLAY 'EXCEPTION - MONTH TOTAL WOULD OVERFLOW FOR '
+019100                 WS-THIS-MONTH
+019200     END-ADD
+019300     ADD 1 TO WS-MONTH-COUNT
+019400     MOVE WS-THIS-MONTH TO WS-PRIOR-MONTH.
+019500*
+019600*--------------------------------------------------------------*
+019700*    250-FLUSH-MONTH
+019800*    WRITES THE SUBTOTAL LINE FOR THE MONTH JUST FINISHED AND
+019900*    RESETS THE MONTHLY BUCKET FOR THE NEXT ONE.
+020000*--------------------------------------------------------------*
+020100 250-FLUSH-MONTH.
+020200     IF WS-TRND-FILE-OK
+020300         MOVE SPACES TO TREND-REPORT-RECORD
+020400         MOVE "MONTHLY" TO TRND-REPORT-TYPE
+020500         MOVE WS-PRIOR-MONTH TO TRND-PERIOD
+020600         MOVE WS-MONTH-TOTAL TO TRND-TOTAL
+020700         MOVE WS-MONTH-COUNT TO TRND-RUN-COUNT
+020800         MOVE 0 TO TRND-CHANGE
+020900         WRITE TREND-REPORT-RECORD
+021000     END-IF
+021100     MOVE 0 TO WS-MONTH-TOTAL
+021200     MOVE 0 TO WS-MONTH-COUNT.
+021300*
+021400*--------------------------------------------------------------*
+021500*    240-ACCUMULATE-WEEK
+021600*    ROLLS THIS RUN INTO ITS WEEK-OF-MONTH BUCKET (DAYS 1-7 OF
+021700*    THE MONTH ARE WEEK 1, 8-14 ARE WEEK 2, AND SO ON).  A
+021800*    CHANGE OF WEEK FLUSHES THE WEEK JUST FINISHED.
+021900*--------------------------------------------------------------*
+022000 240-ACCUMULATE-WEEK.
+022100     MOVE HIST-RUN-DATE(1:6) TO WS-THIS-WEEK-MONTH
+022200     MOVE HIST-RUN-DATE(7:2) TO WS-DAY-OF-MONTH
+022300     COMPUTE WS-THIS-WEEK-NUMBER = ((WS-DAY-OF-MONTH - 1) / 7) + 1
+022400     IF WS-WEEK-HAS-DATA
+022500         AND WS-THIS-WEEK-KEY NOT = WS-PRIOR-WEEK-KEY
+022600             PERFORM 260-FLUSH-WEEK
+022700     END-IF
+022800     ADD HIST-RESULT TO WS-WEEK-TOTAL
+022900         ON SIZE ERROR
+023000             DISPLAY 'EXCEPTION - WEEK TOTAL WOULD OVERFLOW FOR '
+023100                 WS-THIS-WEEK-MONTH WS-THIS-WEEK-NUMBER
+023200     END-ADD
+023300     ADD 1 TO WS-WEEK-COUNT
+023400     MOVE WS-THIS-WEEK-KEY TO WS-PRIOR-WEEK-KEY
+023500     SET WS-WEEK-HAS-DATA TO TRUE.
+023600*
+023700*--------------------------------------------------------------*
+023800*    260-FLUSH-WEEK
+023900*    WRITES THE SUBTOTAL LINE FOR THE WEEK-OF-MONTH JUST
+024000*    FINISHED AND RESETS THE WEEKLY BUCKET FOR THE NEXT ONE.
+024100*--------------------------------------------------------------*
+024200 260-FLUSH-WEEK.
+024300     IF WS-TRND-FILE-OK
+024400         MOVE SPACES TO TREND-REPORT-RECORD
+024500         MOVE "WEEKLY" TO TRND-REPORT-TYPE
+024600         MOVE WS-PRIOR-WEEK-MONTH TO TRND-PERIOD(1:6)
+024700         MOVE WS-PRIOR-WEEK-NUMBER TO TRND-PERIOD(7:1)
+024800         MOVE WS-WEEK-TOTAL TO TRND-TOTAL
+024900         MOVE WS-WEEK-COUNT TO TRND-RUN-COUNT
+025000         MOVE 0 TO TRND-CHANGE
+025100         WRITE TREND-REPORT-RECORD
+025200     END-IF
+025300     MOVE 0 TO WS-WEEK-TOTAL
+025400     MOVE 0 TO WS-WEEK-COUNT.
+025500*
+025600*--------------------------------------------------------------*
+025700*    270-WRITE-RUN-COUNT-RECORD
+025800*    WRITES THE CLOSING LINE WITH THE TOTAL NUMBER OF RUNS ON
+025900*    THE HISTORY FILE AND THE MOST RECENT RESULT ON FILE.
+026000*--------------------------------------------------------------*
+026100 270-WRITE-RUN-COUNT-RECORD.
+026200     IF WS-TRND-FILE-OK
+026300         MOVE SPACES TO TREND-REPORT-RECORD
+026400         MOVE "RUNCNT" TO TRND-REPORT-TYPE
+026500         MOVE WS-PREVIOUS-RESULT TO TRND-TOTAL
+026600         MOVE WS-RUN-COUNT TO TRND-RUN-COUNT
+026700         MOVE 0 TO TRND-CHANGE
+026800         WRITE TREND-REPORT-RECORD
+026900     END-IF.
+027000*
+027100*--------------------------------------------------------------*
+027200*    500-EXIT
+027300*    FLUSHES ANY MONTH AND WEEK STILL OPEN WHEN THE HISTORY FILE
+027400*    RAN OUT, WRITES THE CLOSING RUN-COUNT LINE, AND CLOSES OUT
+027500*    BOTH FILES.
+027600*--------------------------------------------------------------*
+027700 500-EXIT.
+027800     IF WS-MONTH-COUNT > 0
+027900         PERFORM 250-FLUSH-MONTH
+028000     END-IF
+028100     IF WS-WEEK-HAS-DATA
+028200         PERFORM 260-FLUSH-WEEK
+028300     END-IF
+028400     PERFORM 270-WRITE-RUN-COUNT-RECORD
+028500     IF WS-HIST-FILE-IS-OPEN
+028600         CLOSE RESULT-HISTORY-FILE
+028700     END-IF
+028800     IF WS-TRND-FILE-OK
+028900         CLOSE TREND-REPORT-FILE
+029000     END-IF
+029100     DISPLAY 'TREND REPORT COMPLETE - ' WS-RUN-COUNT ' RUNS'.
